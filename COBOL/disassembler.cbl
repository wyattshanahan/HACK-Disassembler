@@ -9,28 +9,86 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT HACK-FILE ASSIGN USING FILE-NAME
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS HACK-FILE-STATUS.
            SELECT ASM-FILE ASSIGN USING ASM-NAME
-              ORGANIZATION IS LINE SEQUENTIAL.
-       
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ASM-FILE-STATUS.
+           SELECT MANIFEST-FILE ASSIGN USING MANIFEST-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS MANIFEST-FILE-STATUS.
+           SELECT LOG-FILE ASSIGN USING LOG-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD HACK-FILE.
-       01 HACK-RECORD     PIC X(16).*> read as alpha to allow A and C
-       
+       01 HACK-RECORD     PIC X(80).*> read as alpha to allow A and C;
+                                     *> wider than 16 so 205-VALIDATE-RECORD
+                                     *> can detect a source line that is
+                                     *> actually longer than 16 digits
+
        FD ASM-FILE.
        01 ASM-RECORD      PIC X(80).
-       
+
+       FD MANIFEST-FILE. *> list of .hack files found in a batch dir
+       01 MANIFEST-RECORD PIC X(200).
+
+       FD LOG-FILE. *> companion per-run summary report
+       01 LOG-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 EOF               PIC X VALUE 'N'. *> EOF FLAG
-       
+       77 EOF               PIC X VALUE 'N'. *> EOF FLAG ('Y'/'N')
+       77 LINE-NUM          PIC 9(6) VALUE 0. *> current HACK-FILE line #
+       77 HACK-FILE-STATUS  PIC XX. *> FILE STATUS for HACK-FILE
+       77 ASM-FILE-STATUS   PIC XX. *> FILE STATUS for ASM-FILE
+       77 LOG-FILE-STATUS   PIC XX. *> FILE STATUS for LOG-FILE
+       77 HACK-OPENED       PIC X VALUE 'N'. *> 'Y' once HACK-FILE opens OK
+       77 ASM-OPENED        PIC X VALUE 'N'. *> 'Y' once ASM-FILE opens OK
+       77 A-INST-COUNT      PIC 9(6) VALUE 0. *> A-instructions written
+       77 C-INST-COUNT      PIC 9(6) VALUE 0. *> C-instructions written
+       77 UNRECOGNIZED-COUNT PIC 9(6) VALUE 0. *> unknown comp opcodes
+       77 LOG-OPENED        PIC X VALUE 'N'. *> 'Y' once LOG-FILE opens OK
+       77 ROM-ADDR          PIC 9(6). *> 0-based ROM address of this line
+       77 ROM-ADDR-EDIT     PIC Z(5)9.
+       77 BLANK-ACCEPT-COUNT PIC 9 VALUE 0. *> consecutive empty ACCEPTs
+       77 ABORT-FILENAME    PIC X VALUE 'N'. *> 'Y': give up, no input
+
+       01 SUMMARY-FIELDS.
+          05 SUM-LINE          PIC X(80).
+          05 SUM-COUNT-EDIT    PIC ZZZZZ9.
+
        01 FILE-INPUT.
-          05 FILE-NAME      PIC X(80). *> STORE FILE NAME
-          05 NAME-LEN       PIC 99  VALUE 0. *>STORE LEN OF FILE NAME
-          05 START-POS      PIC 99. *> STORE WHERE FILE EXT STARTS
+          05 FILE-NAME      PIC X(200). *> STORE FILE NAME; sized to
+                                         *> match MANIFEST-RECORD so a
+                                         *> batch-mode path never truncates
+          05 NAME-LEN       PIC 999 VALUE 0. *>STORE LEN OF FILE NAME
+          05 START-POS      PIC 999. *> STORE WHERE FILE EXT STARTS
           05 EXT            PIC XXXXX. *>STORE EXTENSION
-          05 BASE-NAME      PIC X(75). *>STORE NAME W/O EXT
-          05 ASM-NAME       PIC X(79).
+          05 BASE-NAME      PIC X(195). *>STORE NAME W/O EXT
+          05 ASM-NAME       PIC X(199).
+          05 LOG-NAME       PIC X(199). *> companion summary report name
+
+       01 BATCH-FIELDS. *> multi-file batch mode over a directory
+          05 BATCH-MODE          PIC X VALUE 'N'. *> 'Y'/'N'
+          05 BATCH-DIR           PIC X(200).
+          05 SHELL-CMD           PIC X(2000).
+          05 MANIFEST-NAME       PIC X(230).
+          05 MANIFEST-FILE-STATUS PIC XX.
+          05 MANIFEST-EOF        PIC X VALUE 'N'.
+          05 BATCH-FILE-COUNT    PIC 9(4) VALUE 0. *> .hack files found
+
+       01 SHELL-QUOTE-FIELDS. *> safely single-quote a shell argument
+                               *> before it is interpolated into a
+                               *> CALL "SYSTEM" command line
+          05 SQ-INPUT          PIC X(230).
+          05 SQ-OUTPUT         PIC X(930).
+          05 SQ-IN-LEN         PIC 999.
+          05 SQ-IDX            PIC 999.
+          05 SQ-OUT-IDX        PIC 999.
+          05 SQ-CHAR           PIC X.
+          05 SQ-QUOTE-CHAR     PIC X VALUE ''''. *> a literal apostrophe
        
        01 DEST-TABLE.
           05 DEST-ELEMENT OCCURS 8 TIMES.
@@ -47,37 +105,159 @@
              10 JUMP-BIN      PIC X(3). *> binary representation
              10 JUMP-ASM      PIC X(4). *> assembly language jump condition
 
-       
+       01 A-INST-FIELDS.
+          05 A-BITS         PIC X(15). *> address bits, HACK-RECORD(2:15)
+          05 A-BIT-IDX      PIC 99.
+          05 A-VALUE        PIC 9(5) VALUE 0.
+          05 A-VALUE-EDIT   PIC ZZZZ9.
+          05 A-SYM-IDX      PIC 99.
+          05 A-SYM-RESOLVED PIC X(8).
+
+       01 C-INST-FIELDS.
+          05 C-A-BIT          PIC X. *> a-bit, HACK-RECORD(4:1)
+          05 C-COMP-BITS      PIC X(6). *> comp bits, HACK-RECORD(5:6)
+          05 C-DEST-BITS      PIC X(3). *> dest bits, HACK-RECORD(11:3)
+          05 C-JUMP-BITS      PIC X(3). *> jump bits, HACK-RECORD(14:3)
+          05 C-COMP-FULL      PIC X(7). *> raw COMP-ASM entry, comma-joined
+          05 C-COMP-A-VARIANT PIC X(7).
+          05 C-COMP-M-VARIANT PIC X(7).
+          05 C-COMP-RESOLVED  PIC X(7).
+          05 C-DEST-RESOLVED  PIC X(4).
+          05 C-JUMP-RESOLVED  PIC X(4).
+          05 C-COMMA-COUNT    PIC 9.
+          05 C-TBL-IDX        PIC 99.
+
+       01 SYMBOL-TABLE. *> predefined Hack RAM/ROM symbols
+          05 SYM-ELEMENT OCCURS 15 TIMES.
+             10 SYM-VALUE     PIC 9(5). *> RAM/ROM address
+             10 SYM-NAME      PIC X(8). *> symbolic name
+
+       01 VALIDATION-FIELDS.
+          05 VALID-FLAG        PIC X VALUE 'Y'. *> 'Y'/'N'
+          05 V-IDX             PIC 99.
+          05 BAD-LINE-COUNT    PIC 9(6) VALUE 0.
+
+
        *> continue...
        PROCEDURE DIVISION.
        100-MAIN.
           PERFORM 110-FILENAME.
-          PERFORM 120-CONSTRUCT-ARRAYS.
-          PERFORM 200-PROCESS.
-          PERFORM 300-TERMINATION.
+          IF ABORT-FILENAME = 'Y'
+             MOVE 1 TO RETURN-CODE,
+          ELSE
+             PERFORM 120-CONSTRUCT-ARRAYS,
+             IF BATCH-MODE = 'Y'
+                PERFORM 190-BATCH-PROCESS,
+             ELSE
+                PERFORM 200-PROCESS,
+                PERFORM 300-TERMINATION,
+             END-IF,
+          END-IF.
           STOP RUN.
-          
+
        110-FILENAME.
-          DISPLAY "Enter the HACK file name (with .hack extension): "
-              WITH NO ADVANCING.
-          ACCEPT FILE-NAME.
-          INSPECT FILE-NAME TALLYING NAME-LEN
-              FOR CHARACTERS BEFORE INITIAL SPACE.
-          COMPUTE START-POS = NAME-LEN - 4. *> FIND START POS OF EXT
-          MOVE FILE-NAME (START-POS:5) TO EXT.
-          IF EXT = ".hack"
-              MOVE FILE-NAME (1:START-POS - 1) TO BASE-NAME,
-              MOVE FUNCTION CONCATENATE(FUNCTION TRIM(BASE-NAME),
-                     ".asm") TO ASM-NAME,
-          ELSE
-              DISPLAY "ERROR: File must have a .hack extension.",
-              STOP RUN,
+          MOVE SPACES TO EXT.
+          MOVE 'N' TO BATCH-MODE.
+          MOVE 0 TO BLANK-ACCEPT-COUNT.
+          MOVE 'N' TO ABORT-FILENAME.
+          ACCEPT FILE-NAME FROM COMMAND-LINE.
+          PERFORM UNTIL EXT = ".hack" OR BATCH-MODE = 'Y'
+                         OR ABORT-FILENAME = 'Y'
+            IF FILE-NAME = SPACES
+               DISPLAY "Enter the HACK file name (with .hack "
+                  "extension) or a directory to batch: "
+                  WITH NO ADVANCING,
+               ACCEPT FILE-NAME,
+               IF FILE-NAME = SPACES
+                  ADD 1 TO BLANK-ACCEPT-COUNT,
+                  IF BLANK-ACCEPT-COUNT > 1
+                     DISPLAY "ERROR: no input available - "
+                        "aborting.",
+                     MOVE 'Y' TO ABORT-FILENAME,
+                  END-IF,
+               ELSE
+                  MOVE 0 TO BLANK-ACCEPT-COUNT,
+               END-IF,
+            END-IF,
+            IF ABORT-FILENAME = 'N'
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(FILE-NAME, TRAILING))
+                   TO NAME-LEN,
+               PERFORM 112-CHECK-DIRECTORY,
+               IF BATCH-MODE = 'N'
+                  COMPUTE START-POS = NAME-LEN - 4, *> FIND START OF EXT
+                  MOVE FILE-NAME (START-POS:5) TO EXT,
+                  IF EXT NOT = ".hack"
+                     DISPLAY "ERROR: File must have a .hack extension, "
+                        "please try again.",
+                     MOVE SPACES TO FILE-NAME,
+                  END-IF,
+               END-IF,
+            END-IF,
+          END-PERFORM.
+          IF ABORT-FILENAME = 'N'
+             IF BATCH-MODE = 'Y'
+                MOVE FILE-NAME TO BATCH-DIR,
+             ELSE
+                PERFORM 115-DERIVE-ASM-NAME,
+             END-IF,
+          END-IF.
+
+       112-CHECK-DIRECTORY. *> vendor extension: shell out to test -d
+          MOVE FILE-NAME TO SQ-INPUT.
+          PERFORM 117-SHELL-QUOTE.
+          MOVE SPACES TO SHELL-CMD.
+          STRING "test -d " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SQ-OUTPUT) DELIMITED BY SIZE
+                 INTO SHELL-CMD,
+          END-STRING.
+          CALL "SYSTEM" USING SHELL-CMD.
+          IF RETURN-CODE = 0
+             MOVE 'Y' TO BATCH-MODE,
           END-IF.
+
+       117-SHELL-QUOTE. *> single-quote SQ-INPUT into SQ-OUTPUT so it
+                         *> is safe to interpolate into a shell command
+                         *> line built for CALL "SYSTEM" (embedded
+                         *> single quotes are escaped as '\'')
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(SQ-INPUT, TRAILING))
+              TO SQ-IN-LEN.
+          MOVE SPACES TO SQ-OUTPUT.
+          MOVE 1 TO SQ-OUT-IDX.
+          MOVE SQ-QUOTE-CHAR TO SQ-OUTPUT(SQ-OUT-IDX:1).
+          ADD 1 TO SQ-OUT-IDX.
+          PERFORM VARYING SQ-IDX FROM 1 BY 1 UNTIL SQ-IDX > SQ-IN-LEN
+              MOVE SQ-INPUT(SQ-IDX:1) TO SQ-CHAR
+              IF SQ-CHAR = SQ-QUOTE-CHAR
+                  MOVE SQ-QUOTE-CHAR TO SQ-OUTPUT(SQ-OUT-IDX:1),
+                  ADD 1 TO SQ-OUT-IDX,
+                  MOVE '\' TO SQ-OUTPUT(SQ-OUT-IDX:1),
+                  ADD 1 TO SQ-OUT-IDX,
+                  MOVE SQ-QUOTE-CHAR TO SQ-OUTPUT(SQ-OUT-IDX:1),
+                  ADD 1 TO SQ-OUT-IDX,
+                  MOVE SQ-QUOTE-CHAR TO SQ-OUTPUT(SQ-OUT-IDX:1),
+                  ADD 1 TO SQ-OUT-IDX,
+              ELSE
+                  MOVE SQ-CHAR TO SQ-OUTPUT(SQ-OUT-IDX:1),
+                  ADD 1 TO SQ-OUT-IDX,
+              END-IF
+          END-PERFORM.
+          MOVE SQ-QUOTE-CHAR TO SQ-OUTPUT(SQ-OUT-IDX:1).
+
+       115-DERIVE-ASM-NAME. *> FILE-NAME (ending .hack) -> ASM-NAME
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(FILE-NAME, TRAILING))
+              TO NAME-LEN.
+          COMPUTE START-POS = NAME-LEN - 4.
+          MOVE FILE-NAME (1:START-POS - 1) TO BASE-NAME.
+          MOVE FUNCTION CONCATENATE(FUNCTION TRIM(BASE-NAME),
+                 ".asm") TO ASM-NAME.
+          MOVE FUNCTION CONCATENATE(FUNCTION TRIM(BASE-NAME),
+                 ".log") TO LOG-NAME.
           
        120-CONSTRUCT-ARRAYS. *> manage array construction process
           PERFORM 130-COMP-ARRAY.
           PERFORM 140-DEST-ARRAY.
           PERFORM 150-JUMP-ARRAY.
+          PERFORM 160-SYMBOL-ARRAY.
 
        130-COMP-ARRAY. *> build comp array
           MOVE '101010' TO COMP-BIN (1).   
@@ -150,40 +330,341 @@
            MOVE ';JNE' TO JUMP-ASM(6).
            MOVE '110' TO JUMP-BIN(7).   
            MOVE ';JLE' TO JUMP-ASM(7).
-           MOVE '111' TO JUMP-BIN(8).   
+           MOVE '111' TO JUMP-BIN(8).
            MOVE ';JMP' TO JUMP-ASM(8).
 
-       
+       160-SYMBOL-ARRAY. *> build predefined Hack RAM/ROM symbol table
+           MOVE 0 TO SYM-VALUE(1).
+           MOVE 'SP' TO SYM-NAME(1).
+           MOVE 1 TO SYM-VALUE(2).
+           MOVE 'LCL' TO SYM-NAME(2).
+           MOVE 2 TO SYM-VALUE(3).
+           MOVE 'ARG' TO SYM-NAME(3).
+           MOVE 3 TO SYM-VALUE(4).
+           MOVE 'THIS' TO SYM-NAME(4).
+           MOVE 4 TO SYM-VALUE(5).
+           MOVE 'THAT' TO SYM-NAME(5).
+           MOVE 5 TO SYM-VALUE(6).
+           MOVE 'TEMP0' TO SYM-NAME(6).
+           MOVE 6 TO SYM-VALUE(7).
+           MOVE 'TEMP1' TO SYM-NAME(7).
+           MOVE 7 TO SYM-VALUE(8).
+           MOVE 'TEMP2' TO SYM-NAME(8).
+           MOVE 8 TO SYM-VALUE(9).
+           MOVE 'TEMP3' TO SYM-NAME(9).
+           MOVE 9 TO SYM-VALUE(10).
+           MOVE 'TEMP4' TO SYM-NAME(10).
+           MOVE 10 TO SYM-VALUE(11).
+           MOVE 'TEMP5' TO SYM-NAME(11).
+           MOVE 11 TO SYM-VALUE(12).
+           MOVE 'TEMP6' TO SYM-NAME(12).
+           MOVE 12 TO SYM-VALUE(13).
+           MOVE 'TEMP7' TO SYM-NAME(13).
+           MOVE 16384 TO SYM-VALUE(14).
+           MOVE 'SCREEN' TO SYM-NAME(14).
+           MOVE 24576 TO SYM-VALUE(15).
+           MOVE 'KBD' TO SYM-NAME(15).
+
+       190-BATCH-PROCESS. *> disassemble every .hack file in BATCH-DIR
+          MOVE BATCH-DIR TO SQ-INPUT.
+          PERFORM 117-SHELL-QUOTE.
+          MOVE SPACES TO SHELL-CMD.
+          STRING "ls " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SQ-OUTPUT) DELIMITED BY SIZE,
+                 "/*.hack > " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SQ-OUTPUT) DELIMITED BY SIZE,
+                 "/.disassembler_manifest.tmp 2>/dev/null"
+                 DELIMITED BY SIZE
+                 INTO SHELL-CMD,
+          END-STRING.
+          CALL "SYSTEM" USING SHELL-CMD.
+          MOVE SPACES TO MANIFEST-NAME.
+          STRING FUNCTION TRIM(BATCH-DIR) DELIMITED BY SIZE,
+                 "/.disassembler_manifest.tmp" DELIMITED BY SIZE
+                 INTO MANIFEST-NAME,
+          END-STRING.
+          OPEN INPUT MANIFEST-FILE.
+          IF MANIFEST-FILE-STATUS NOT = "00"
+             DISPLAY "No .hack files found in "
+                 FUNCTION TRIM(BATCH-DIR),
+          ELSE
+             MOVE 'N' TO MANIFEST-EOF,
+             MOVE 0 TO BATCH-FILE-COUNT,
+             PERFORM UNTIL MANIFEST-EOF = 'Y'
+                 READ MANIFEST-FILE
+                     AT END
+                        MOVE 'Y' TO MANIFEST-EOF,
+                     NOT AT END
+                        ADD 1 TO BATCH-FILE-COUNT,
+                        MOVE MANIFEST-RECORD TO FILE-NAME,
+                        PERFORM 115-DERIVE-ASM-NAME,
+                        MOVE 'N' TO EOF,
+                        MOVE 'N' TO HACK-OPENED,
+                        MOVE 'N' TO ASM-OPENED,
+                        MOVE 0 TO LINE-NUM,
+                        MOVE 0 TO BAD-LINE-COUNT,
+                        MOVE 0 TO A-INST-COUNT,
+                        MOVE 0 TO C-INST-COUNT,
+                        MOVE 0 TO UNRECOGNIZED-COUNT,
+                        PERFORM 200-PROCESS,
+                        PERFORM 300-TERMINATION,
+                 END-READ
+             END-PERFORM,
+             IF BATCH-FILE-COUNT = 0
+                DISPLAY "No .hack files found in "
+                    FUNCTION TRIM(BATCH-DIR),
+             END-IF,
+             CLOSE MANIFEST-FILE,
+          END-IF.
+          MOVE MANIFEST-NAME TO SQ-INPUT.
+          PERFORM 117-SHELL-QUOTE.
+          MOVE SPACES TO SHELL-CMD.
+          STRING "rm -f " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SQ-OUTPUT) DELIMITED BY SIZE
+                 INTO SHELL-CMD,
+          END-STRING.
+          CALL "SYSTEM" USING SHELL-CMD.
+
        200-PROCESS.
           OPEN INPUT HACK-FILE.
-          OPEN OUTPUT ASM-FILE.
-          READ HACK-FILE
-              AT END
-                 MOVE 'y' TO EOF,
-              NOT AT END
-                 PERFORM 210-TRANSLATE,
-          END-READ.
-          
+          IF HACK-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR: file not found: "
+                  FUNCTION TRIM(FILE-NAME),
+          ELSE
+              MOVE 'Y' TO HACK-OPENED,
+              OPEN OUTPUT ASM-FILE,
+              IF ASM-FILE-STATUS NOT = "00"
+                  DISPLAY "ERROR: unable to create output file: "
+                      FUNCTION TRIM(ASM-NAME),
+              ELSE
+                  MOVE 'Y' TO ASM-OPENED,
+                  PERFORM UNTIL EOF = 'Y'
+                      READ HACK-FILE
+                          AT END
+                             MOVE 'Y' TO EOF,
+                          NOT AT END
+                             ADD 1 TO LINE-NUM,
+                             PERFORM 210-TRANSLATE,
+                      END-READ
+                  END-PERFORM,
+              END-IF,
+          END-IF.
+
        210-TRANSLATE.
-           IF HACK-RECORD(1:1) = "0"
-              PERFORM 220-A-INST,
+           COMPUTE ROM-ADDR = LINE-NUM - 1. *> ROM is 0-indexed
+           MOVE ROM-ADDR TO ROM-ADDR-EDIT.
+           PERFORM 205-VALIDATE-RECORD.
+           IF VALID-FLAG = 'N'
+              ADD 1 TO BAD-LINE-COUNT,
+              DISPLAY "WARNING: line " LINE-NUM
+                  " is not 16 binary digits - skipped.",
            ELSE
-              PERFORM 230-C-INST,
+              IF HACK-RECORD(1:1) = "0"
+                 PERFORM 220-A-INST,
+              ELSE
+                 PERFORM 230-C-INST,
+              END-IF,
            END-IF.
-           
+
+       205-VALIDATE-RECORD.
+           MOVE 'Y' TO VALID-FLAG.
+           PERFORM VARYING V-IDX FROM 1 BY 1 UNTIL V-IDX > 16
+               IF HACK-RECORD(V-IDX:1) NOT = '0' AND
+                  HACK-RECORD(V-IDX:1) NOT = '1'
+                   MOVE 'N' TO VALID-FLAG
+               END-IF
+           END-PERFORM.
+           *> a source line longer than 16 characters lands here too
+           *> (HACK-RECORD is declared wider than 16) - reject it rather
+           *> than silently decoding only its first 16 digits
+           IF HACK-RECORD(17:64) NOT = SPACES
+               MOVE 'N' TO VALID-FLAG
+           END-IF.
+
        220-A-INST.
-              DISPLAY "WRITE THIS".
-       
+              MOVE HACK-RECORD(2:15) TO A-BITS.
+              MOVE 0 TO A-VALUE.
+              PERFORM VARYING A-BIT-IDX FROM 1 BY 1
+                      UNTIL A-BIT-IDX > 15
+                  IF A-BITS(A-BIT-IDX:1) = '1'
+                      COMPUTE A-VALUE = A-VALUE +
+                          FUNCTION INTEGER(2 ** (15 - A-BIT-IDX))
+                  END-IF
+              END-PERFORM.
+              MOVE A-VALUE TO A-VALUE-EDIT.
+
+              MOVE SPACES TO A-SYM-RESOLVED.
+              PERFORM VARYING A-SYM-IDX FROM 1 BY 1
+                      UNTIL A-SYM-IDX > 15
+                  IF SYM-VALUE(A-SYM-IDX) = A-VALUE
+                      MOVE SYM-NAME(A-SYM-IDX) TO A-SYM-RESOLVED
+                  END-IF
+              END-PERFORM.
+
+              MOVE SPACES TO ASM-RECORD.
+              IF A-SYM-RESOLVED = SPACES
+                  STRING '@' DELIMITED BY SIZE,
+                         FUNCTION TRIM(A-VALUE-EDIT) DELIMITED BY SIZE,
+                         ' // ROM[' DELIMITED BY SIZE,
+                         FUNCTION TRIM(ROM-ADDR-EDIT) DELIMITED BY SIZE,
+                         ']' DELIMITED BY SIZE
+                         INTO ASM-RECORD,
+                  END-STRING,
+              ELSE
+                  STRING '@' DELIMITED BY SIZE,
+                         FUNCTION TRIM(A-VALUE-EDIT) DELIMITED BY SIZE,
+                         ' // ROM[' DELIMITED BY SIZE,
+                         FUNCTION TRIM(ROM-ADDR-EDIT) DELIMITED BY SIZE,
+                         '] // ' DELIMITED BY SIZE,
+                         FUNCTION TRIM(A-SYM-RESOLVED) DELIMITED BY SIZE
+                         INTO ASM-RECORD,
+                  END-STRING,
+              END-IF.
+              WRITE ASM-RECORD.
+              ADD 1 TO A-INST-COUNT.
+
        230-C-INST.
-              DISPLAY "WRITE THIS, TOO.".
-          *> read line and check if first char is for A or C instruction. process using 220/230 - 220/30 should write out
-          *>loop through file, perform process 210 to check if A or C, then 220 or 230 for respective
-          *> 220 or 230 should write the line to output file
-       
+              MOVE HACK-RECORD(4:1) TO C-A-BIT.
+              MOVE HACK-RECORD(5:6) TO C-COMP-BITS.
+              MOVE HACK-RECORD(11:3) TO C-DEST-BITS.
+              MOVE HACK-RECORD(14:3) TO C-JUMP-BITS.
+
+              MOVE SPACES TO C-COMP-FULL.
+              PERFORM VARYING C-TBL-IDX FROM 1 BY 1
+                      UNTIL C-TBL-IDX > 18
+                  IF COMP-BIN(C-TBL-IDX) = C-COMP-BITS
+                      MOVE COMP-ASM(C-TBL-IDX) TO C-COMP-FULL
+                  END-IF
+              END-PERFORM.
+              IF C-COMP-FULL = SPACES
+                  ADD 1 TO UNRECOGNIZED-COUNT,
+                  DISPLAY "WARNING: line " LINE-NUM
+                      " has an unrecognized C-instruction comp field -"
+                      " flagged.",
+              END-IF.
+
+              IF C-COMP-FULL NOT = SPACES
+                  MOVE 0 TO C-COMMA-COUNT,
+                  INSPECT C-COMP-FULL TALLYING C-COMMA-COUNT
+                      FOR ALL ',',
+                  IF C-COMMA-COUNT > 0
+                     UNSTRING C-COMP-FULL DELIMITED BY ','
+                         INTO C-COMP-A-VARIANT, C-COMP-M-VARIANT,
+                     END-UNSTRING,
+                     IF C-A-BIT = '1'
+                        MOVE C-COMP-M-VARIANT TO C-COMP-RESOLVED,
+                     ELSE
+                        MOVE C-COMP-A-VARIANT TO C-COMP-RESOLVED,
+                     END-IF,
+                  ELSE
+                     MOVE C-COMP-FULL TO C-COMP-RESOLVED,
+                  END-IF,
+
+                  MOVE SPACES TO C-DEST-RESOLVED,
+                  PERFORM VARYING C-TBL-IDX FROM 1 BY 1
+                     UNTIL C-TBL-IDX > 8
+                     IF DEST-BIN(C-TBL-IDX) = C-DEST-BITS
+                        MOVE DEST-ASM(C-TBL-IDX) TO C-DEST-RESOLVED
+                     END-IF
+                  END-PERFORM,
+
+                  MOVE SPACES TO C-JUMP-RESOLVED,
+                  PERFORM VARYING C-TBL-IDX FROM 1 BY 1
+                     UNTIL C-TBL-IDX > 8
+                     IF JUMP-BIN(C-TBL-IDX) = C-JUMP-BITS
+                        MOVE JUMP-ASM(C-TBL-IDX) TO C-JUMP-RESOLVED
+                     END-IF
+                  END-PERFORM,
+
+                  MOVE SPACES TO ASM-RECORD,
+                  STRING FUNCTION TRIM(C-DEST-RESOLVED)
+                            DELIMITED BY SIZE,
+                         FUNCTION TRIM(C-COMP-RESOLVED)
+                            DELIMITED BY SIZE,
+                         FUNCTION TRIM(C-JUMP-RESOLVED)
+                            DELIMITED BY SIZE,
+                         ' // ROM[' DELIMITED BY SIZE,
+                         FUNCTION TRIM(ROM-ADDR-EDIT) DELIMITED BY SIZE,
+                         ']' DELIMITED BY SIZE
+                         INTO ASM-RECORD,
+                  END-STRING,
+                  WRITE ASM-RECORD,
+                  ADD 1 TO C-INST-COUNT,
+              END-IF.
+
        300-TERMINATION.
-          CLOSE HACK-FILE.
-          CLOSE ASM-FILE.
-  
-       *> todo: 
-       *> processes for a and C-INSTRUCTION
-       *> add exception handling for failing to find a file
+          IF HACK-OPENED = 'Y'
+              CLOSE HACK-FILE,
+          END-IF.
+          IF ASM-OPENED = 'Y'
+              CLOSE ASM-FILE,
+              DISPLAY "Processed " FUNCTION TRIM(FILE-NAME)
+                  " -> " FUNCTION TRIM(ASM-NAME),
+              PERFORM 310-SUMMARY-REPORT,
+          END-IF.
+
+       310-SUMMARY-REPORT. *> print + log a per-run instruction summary
+          MOVE 'N' TO LOG-OPENED.
+          OPEN OUTPUT LOG-FILE.
+          IF LOG-FILE-STATUS = "00"
+              MOVE 'Y' TO LOG-OPENED,
+          END-IF.
+
+          MOVE SPACES TO SUM-LINE.
+          STRING "Summary for " DELIMITED BY SIZE,
+                 FUNCTION TRIM(FILE-NAME) DELIMITED BY SIZE
+                 INTO SUM-LINE,
+          END-STRING.
+          PERFORM 315-EMIT-SUMMARY-LINE.
+
+          MOVE A-INST-COUNT TO SUM-COUNT-EDIT.
+          MOVE SPACES TO SUM-LINE.
+          STRING "  A-instructions translated: " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SUM-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO SUM-LINE,
+          END-STRING.
+          PERFORM 315-EMIT-SUMMARY-LINE.
+
+          MOVE C-INST-COUNT TO SUM-COUNT-EDIT.
+          MOVE SPACES TO SUM-LINE.
+          STRING "  C-instructions translated: " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SUM-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO SUM-LINE,
+          END-STRING.
+          PERFORM 315-EMIT-SUMMARY-LINE.
+
+          MOVE UNRECOGNIZED-COUNT TO SUM-COUNT-EDIT.
+          MOVE SPACES TO SUM-LINE.
+          STRING "  Unrecognized opcodes: " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SUM-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO SUM-LINE,
+          END-STRING.
+          PERFORM 315-EMIT-SUMMARY-LINE.
+
+          MOVE BAD-LINE-COUNT TO SUM-COUNT-EDIT.
+          MOVE SPACES TO SUM-LINE.
+          STRING "  Lines failing validation: " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SUM-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO SUM-LINE,
+          END-STRING.
+          PERFORM 315-EMIT-SUMMARY-LINE.
+
+          MOVE LINE-NUM TO SUM-COUNT-EDIT.
+          MOVE SPACES TO SUM-LINE.
+          STRING "  Total lines read: " DELIMITED BY SIZE,
+                 FUNCTION TRIM(SUM-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO SUM-LINE,
+          END-STRING.
+          PERFORM 315-EMIT-SUMMARY-LINE.
+
+          IF LOG-OPENED = 'Y'
+              CLOSE LOG-FILE,
+          END-IF.
+
+       315-EMIT-SUMMARY-LINE. *> DISPLAY + (if open) WRITE to LOG-FILE
+          DISPLAY FUNCTION TRIM(SUM-LINE, TRAILING).
+          IF LOG-OPENED = 'Y'
+              MOVE SUM-LINE TO LOG-RECORD,
+              WRITE LOG-RECORD,
+          END-IF.
+
